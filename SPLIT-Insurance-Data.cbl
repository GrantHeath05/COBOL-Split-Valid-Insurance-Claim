@@ -19,8 +19,31 @@
                                 ORGANIZATION IS SEQUENTIAL.
            SELECT REPLACE-OUT   ASSIGN TO OUTREPL
                                 ORGANIZATION IS SEQUENTIAL.
+           SELECT REPLACE-ONT   ASSIGN TO OUTREPLONT
+                                ORGANIZATION IS SEQUENTIAL.
+           SELECT REPLACE-QUE   ASSIGN TO OUTREPLQUE
+                                ORGANIZATION IS SEQUENTIAL.
+           SELECT REPLACE-MAN   ASSIGN TO OUTREPLMAN
+                                ORGANIZATION IS SEQUENTIAL.
+           SELECT REPLACE-ALB   ASSIGN TO OUTREPLALB
+                                ORGANIZATION IS SEQUENTIAL.
            SELECT RPT-OUT       ASSIGN TO RPTOUT
                                 ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-CSV       ASSIGN TO RPTCSV
+                                ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-OUT    ASSIGN TO REJECTS
+                                ORGANIZATION IS SEQUENTIAL.
+           SELECT PRODREG-IN    ASSIGN TO PRODREG
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS WS-PRODREG-STATUS.
+           SELECT RESTART-FILE  ASSIGN TO RESTARTF
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS WS-RESTART-STATUS.
+           SELECT PRIOR-TOTALS  ASSIGN TO PRIORTOT
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS WS-PRIOR-STATUS.
+           SELECT DUPCHECK-OUT  ASSIGN TO DUPCHECK
+                                ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -35,17 +58,94 @@
           05 IN-CLAIM-TYPE      PIC X(07).
           05 IN-AMOUNT          PIC 9(04)V99.
           05 IN-JUSTIFY         PIC X(30).
-          05 FILLER             PIC X(04).
+          05 IN-RECEIVED-DATE   PIC X(08).
 
        FD  REPAIR-OUT.
-       01 REPAIR-REC            PIC X(80).
+       01 REPAIR-REC            PIC X(84).
 
        FD  REPLACE-OUT.
-       01 REPLACE-REC           PIC X(80).
+       01 REPLACE-REC           PIC X(84).
+
+       FD  REPLACE-ONT.
+       01 REPLACE-ONT-REC       PIC X(84).
+
+       FD  REPLACE-QUE.
+       01 REPLACE-QUE-REC       PIC X(84).
+
+       FD  REPLACE-MAN.
+       01 REPLACE-MAN-REC       PIC X(84).
+
+       FD  REPLACE-ALB.
+       01 REPLACE-ALB-REC       PIC X(84).
 
        FD  RPT-OUT.
        01 RPT-LINE              PIC X(132).
 
+       FD  RPT-CSV.
+       01 CSV-LINE               PIC X(132).
+
+       FD  REJECT-OUT.
+       01 REJECT-REC.
+          05 REJ-DATA           PIC X(84).
+          05 REJ-REASON-CODE    PIC X(02).
+          05 REJ-REASON-TEXT    PIC X(30).
+
+       FD  PRODREG-IN.
+       01 PRODREG-REC.
+          05 PR-TYPE             PIC X(01).
+          05 PR-CODE             PIC X(03).
+
+       FD  RESTART-FILE.
+       01 RESTART-REC.
+          05 RST-COMPLETE        PIC X(01).
+          05 RST-RECORDS-READ    PIC 9(07).
+          05 RST-TOTAL-COUNT     PIC 9(05).
+          05 RST-G-AMOUNT        PIC 9(07)V99.
+          05 RST-REP-COUNT       PIC 9(05).
+          05 RST-REP-AMOUNT      PIC 9(07)V99.
+          05 RST-RPL-COUNT       PIC 9(05).
+          05 RST-RPL-AMOUNT      PIC 9(07)V99.
+          05 RST-REJ-COUNT       PIC 9(05).
+          05 RST-DUP-COUNT       PIC 9(05).
+          05 RST-REP-PROD-STATS OCCURS 10 TIMES.
+             10 RST-REP-P-COUNT  PIC 9(05).
+             10 RST-REP-P-AMT    PIC 9(07)V99.
+          05 RST-RPL-PROD-STATS OCCURS 10 TIMES.
+             10 RST-RPL-P-COUNT  PIC 9(05).
+             10 RST-RPL-P-AMT    PIC 9(07)V99.
+          05 RST-RETOTAL-COUNT OCCURS 10 TIMES
+                                PIC 9(05).
+          05 RST-REG-TOTAL       PIC 9(05).
+          05 RST-REG-PROD-ROW OCCURS 10 TIMES.
+             10 RST-REG-PROD-COUNT OCCURS 10 TIMES
+                                PIC 9(05).
+
+       FD  PRIOR-TOTALS.
+       01 PRIOR-REC.
+          05 PRI-TOTAL-COUNT     PIC 9(05).
+          05 PRI-G-AMOUNT        PIC 9(07)V99.
+          05 PRI-REP-COUNT       PIC 9(05).
+          05 PRI-REP-AMOUNT      PIC 9(07)V99.
+          05 PRI-RPL-COUNT       PIC 9(05).
+          05 PRI-RPL-AMOUNT      PIC 9(07)V99.
+          05 PRI-PROD-STATS OCCURS 10 TIMES.
+             10 PRI-PROD-CODE    PIC X(03).
+             10 PRI-REP-P-COUNT  PIC 9(05).
+             10 PRI-REP-P-AMT    PIC 9(07)V99.
+             10 PRI-RPL-P-COUNT  PIC 9(05).
+             10 PRI-RPL-P-AMT    PIC 9(07)V99.
+          05 PRI-REG-STATS OCCURS 10 TIMES.
+             10 PRI-REG-CODE     PIC X(03).
+             10 PRI-REG-COUNT    PIC 9(05).
+
+       FD  DUPCHECK-OUT.
+       01 DUPCHECK-REC.
+          05 DUP-POLICY          PIC X(10).
+          05 DUP-PROD-CODE       PIC X(03).
+          05 DUP-CLAIM-TYPE      PIC X(07).
+          05 DUP-AMOUNT          PIC 9(04)V99.
+          05 DUP-OCCURRENCE      PIC 9(03).
+
        WORKING-STORAGE SECTION.
 
       * FLAGS AND COUNTERS
@@ -53,8 +153,109 @@
        01 WS-FLAGS.
           05 WS-EOF             PIC X             VALUE 'N'.
              88 EOF-YES                           VALUE 'Y'.
+          05 WS-REC-VALID       PIC X             VALUE 'Y'.
+             88 REC-VALID                         VALUE 'Y'.
+             88 REC-INVALID                       VALUE 'N'.
+          05 WS-PROD-FOUND-SW   PIC X             VALUE 'N'.
+             88 WS-PROD-FOUND                     VALUE 'Y'.
+          05 WS-PRODREG-EOF     PIC X             VALUE 'N'.
+             88 PRODREG-EOF-YES                   VALUE 'Y'.
+          05 WS-RESTART-SW      PIC X             VALUE 'N'.
+             88 WS-RESTART-MODE                   VALUE 'Y'.
+          05 WS-PRIOR-FOUND-SW  PIC X             VALUE 'N'.
+             88 WS-PRIOR-FOUND                    VALUE 'Y'.
+          05 WS-DUP-FOUND-SW    PIC X             VALUE 'N'.
+             88 WS-DUP-FOUND                      VALUE 'Y'.
+          05 WS-PRI-MATCH-SW    PIC X             VALUE 'N'.
+             88 WS-PRI-MATCH-FOUND                VALUE 'Y'.
+          05 WS-HV-CAP-SW       PIC X             VALUE 'N'.
+             88 WS-HV-CAP-HIT                     VALUE 'Y'.
+          05 WS-OTH-CAP-SW      PIC X             VALUE 'N'.
+             88 WS-OTH-CAP-HIT                    VALUE 'Y'.
+          05 WS-SEEN-CAP-SW     PIC X             VALUE 'N'.
+             88 WS-SEEN-CAP-HIT                   VALUE 'Y'.
 
        01 WS-SUB                PIC 9(02).
+       01 WS-SUB2               PIC 9(02).
+      * WS-SUB/WS-SUB2 only reach 99 - fine for the OCCURS 10
+      * product/region tables above, but too narrow for the larger
+      * OCCURS caps below (WS-SEEN-MAX 5000, HV/OTH 500), where
+      * ADD 1 would silently wrap past 99 with no ON SIZE ERROR and
+      * loop forever. Those loops use their own wide counters instead.
+       01 WS-SEEN-SUB           PIC 9(04).
+       01 WS-HV-SUB             PIC 9(03).
+       01 WS-OTH-SUB            PIC 9(03).
+       01 WS-RECORDS-READ       PIC 9(07)         VALUE 0.
+
+      * PRODUCT / REGION REFERENCE FILE CONTROL
+      *-----------------------------------------------------------------
+       01 WS-PRODREG-STATUS     PIC X(02)         VALUE '00'.
+
+      * RESTART / CHECKPOINT CONTROLS
+      * WS-CHECKPOINT-INTERVAL is 1 (checkpoint after every record), not
+      * a larger batch size, because REPAIR-OUT/REPLACE-OUT/the 4 region
+      * files/REJECT-OUT/DUPCHECK-OUT are all written immediately as
+      * each record is processed. Checkpointing less often than every
+      * record means WS-RECORDS-READ (used by 1080-REPOSITION-INPUT to
+      * decide how many input records to skip on restart) can fall
+      * behind how many records have already been written to those
+      * output files - so a restart would reprocess and re-write
+      * records already on disk, duplicating them. Checkpointing every
+      * record keeps the two in lockstep at the cost of a small
+      * RESTART-FILE rewrite per record, which is a fair trade for a
+      * claims system where a duplicated REPAIR/REPLACE record is a
+      * duplicate payout, not just a cosmetic reprocessing.
+      *-----------------------------------------------------------------
+       01 WS-RESTART-STATUS     PIC X(02)         VALUE '00'.
+       01 WS-CHECKPOINT-INTERVAL
+                                PIC 9(05)         VALUE 1.
+
+      * PRIOR RUN TOTALS (FOR TREND REPORTING)
+      *-----------------------------------------------------------------
+       01 WS-PRIOR-STATUS       PIC X(02)         VALUE '00'.
+
+       01 WS-PRIOR-TOTALS.
+          05 WS-PRI-TOTAL-COUNT PIC 9(05)         VALUE 0.
+          05 WS-PRI-G-AMOUNT    PIC 9(07)V99      VALUE 0.
+          05 WS-PRI-REP-COUNT   PIC 9(05)         VALUE 0.
+          05 WS-PRI-REP-AMOUNT  PIC 9(07)V99      VALUE 0.
+          05 WS-PRI-RPL-COUNT   PIC 9(05)         VALUE 0.
+          05 WS-PRI-RPL-AMOUNT  PIC 9(07)V99      VALUE 0.
+          05 WS-PRI-PROD-STATS OCCURS 10 TIMES.
+             10 WS-PRI-PROD-CODE   PIC X(03)      VALUE SPACES.
+             10 WS-PRI-REP-P-COUNT PIC 9(05)      VALUE 0.
+             10 WS-PRI-REP-P-AMT   PIC 9(07)V99   VALUE 0.
+             10 WS-PRI-RPL-P-COUNT PIC 9(05)      VALUE 0.
+             10 WS-PRI-RPL-P-AMT   PIC 9(07)V99   VALUE 0.
+          05 WS-PRI-REG-STATS OCCURS 10 TIMES.
+             10 WS-PRI-REG-CODE    PIC X(03)      VALUE SPACES.
+             10 WS-PRI-REG-COUNT   PIC 9(05)      VALUE 0.
+
+       01 WS-TREND-CUR          PIC S9(07)V99     VALUE 0.
+       01 WS-TREND-PRI          PIC S9(07)V99     VALUE 0.
+       01 WS-TREND-DELTA        PIC S9(07)V99     VALUE 0.
+       01 WS-TREND-PCT          PIC S9(05)V9      VALUE 0.
+       01 WS-PRI-MATCH-IDX      PIC 9(02)         VALUE 0.
+
+      * DUPLICATE POLICY NUMBER DETECTION (ACROSS REPAIR AND REPLACE)
+      *-----------------------------------------------------------------
+       01 WS-SEEN-MAX            PIC 9(05)         VALUE 5000.
+       01 WS-SEEN-COUNT          PIC 9(05)         VALUE 0.
+       01 WS-SEEN-IDX            PIC 9(05)         VALUE 0.
+
+       01 WS-SEEN-POLICIES.
+          05 WS-SEEN-ENTRY OCCURS 5000 TIMES.
+             10 WS-SEEN-POLICY-NUM PIC X(10).
+             10 WS-SEEN-OCCUR-CNT  PIC 9(03)       VALUE 0.
+
+       01 WS-DUP-COUNT           PIC 9(05)         VALUE 0.
+
+      * REJECT TOTALS
+      *-----------------------------------------------------------------
+       01 WS-REJECT-TOTALS.
+          05 WS-REJ-COUNT       PIC 9(05)         VALUE 0.
+          05 WS-REJECT-CODE     PIC X(02)         VALUE SPACES.
+          05 WS-REJECT-REASON   PIC X(30)         VALUE SPACES.
 
       * GRAND TOTALS
       *-----------------------------------------------------------------
@@ -67,7 +268,7 @@
        01 WS-REPAIR-TOTALS.
           05 WS-REP-COUNT       PIC 9(05)         VALUE 0.
           05 WS-REP-AMOUNT      PIC 9(07)V99      VALUE 0.
-          05 WS-REP-PROD-STATS OCCURS 5 TIMES.
+          05 WS-REP-PROD-STATS OCCURS 10 TIMES.
              10 WS-REP-P-COUNT  PIC 9(05)         VALUE 0.
              10 WS-REP-P-AMT    PIC 9(07)V99      VALUE 0.
 
@@ -76,37 +277,76 @@
        01 WS-REPLACE-TOTALS.
           05 WS-RPL-COUNT       PIC 9(05)         VALUE 0.
           05 WS-RPL-AMOUNT      PIC 9(07)V99      VALUE 0.
-          05 WS-RPL-PROD-STATS OCCURS 5 TIMES.
+          05 WS-RPL-PROD-STATS OCCURS 10 TIMES.
              10 WS-RPL-P-COUNT  PIC 9(05)         VALUE 0.
              10 WS-RPL-P-AMT    PIC 9(07)V99      VALUE 0.
 
       * REGION STATS (FOR REPLACE ONLY)
       *-----------------------------------------------------------------
        01 WS-REGION-STATS.
-          05 WS-RETOTAL-COUNT OCCURS 4 TIMES
+          05 WS-RETOTAL-COUNT OCCURS 10 TIMES
                                 PIC 9(05)         VALUE 0.
           05 WS-REG-TOTAL       PIC 9(05)         VALUE 0.
 
-      * PRODUCT VALUES
+      * REGION BY PRODUCT MATRIX (FOR REPLACE ONLY)
       *-----------------------------------------------------------------
-       01 WS-PROD-VALUES.
-          05 FILLER             PIC X(3)          VALUE 'FRG'.
-          05 FILLER             PIC X(3)          VALUE 'STV'.
-          05 FILLER             PIC X(3)          VALUE 'WAS'.
-          05 FILLER             PIC X(3)          VALUE 'ACO'.
-          05 FILLER             PIC X(3)          VALUE 'OTH'.
-       01    REDEFINES WS-PROD-VALUES.
-          05 WS-PROD-CODE-VAL   PIC X(3) OCCURS 5 TIMES.
+       01 WS-REG-PROD-STATS.
+          05 WS-REG-PROD-ROW OCCURS 10 TIMES.
+             10 WS-REG-PROD-COUNT OCCURS 10 TIMES
+                                PIC 9(05)         VALUE 0.
 
-      * REGION VALUES
+      * PRODUCT AND REGION CODE TABLES
+      * Loaded from the PRODREG maintenance file at 1000-INITIALIZE
+      * (see 1050-LOAD-REFERENCE-TABLES) instead of being hardcoded,
+      * so ops can add a code by editing PRODREG rather than a
+      * recompile. WS-PROD-MAX/WS-REG-MAX cap how many codes a single
+      * PRODREG file may define.
       *-----------------------------------------------------------------
+       01 WS-PROD-MAX            PIC 9(02)         VALUE 10.
+       01 WS-REG-MAX             PIC 9(02)         VALUE 10.
+       01 WS-PROD-COUNT          PIC 9(02)         VALUE 0.
+       01 WS-REG-COUNT           PIC 9(02)         VALUE 0.
+       01 WS-REG-FILE-CODE-CNT   PIC 9(02)         VALUE 0.
+
+       01 WS-PROD-VALUES.
+          05 WS-PROD-CODE-VAL   PIC X(3) OCCURS 10 TIMES.
+
        01 WS-REG-VALUES.
-          05 FILLER             PIC X(3)          VALUE 'ONT'.
-          05 FILLER             PIC X(3)          VALUE 'QUE'.
-          05 FILLER             PIC X(3)          VALUE 'MAN'.
-          05 FILLER             PIC X(3)          VALUE 'ALB'.
-       01    REDEFINES WS-REG-VALUES.
-          05 WS-REG-CODE-VAL    PIC X(3) OCCURS 4 TIMES.
+          05 WS-REG-CODE-VAL    PIC X(3) OCCURS 10 TIMES.
+
+      * HIGH VALUE CLAIMS REVIEW (FOR ADJUSTER FOLLOW-UP)
+      * WS-HV-THRESHOLD is a named constant, not read from a file like
+      * the req 003 product/region tables - PRODREG-REC (see PRODREG-IN
+      * FD) has no value field to carry it, and adding one would change
+      * that maintenance file's layout for every existing row. Ops who
+      * need a different threshold change this VALUE clause and
+      * recompile; see IMPLEMENTATION_STATUS.md req 001 note.
+      *-----------------------------------------------------------------
+       01 WS-HV-THRESHOLD       PIC 9(07)V99      VALUE 1000.00.
+
+       01 WS-HV-TOTALS.
+          05 WS-HV-COUNT        PIC 9(03)         VALUE 0.
+          05 WS-HV-ENTRIES OCCURS 500 TIMES.
+             10 WS-HV-POLICY    PIC X(10).
+             10 WS-HV-PROD      PIC X(03).
+             10 WS-HV-AMOUNT    PIC 9(07)V99.
+             10 WS-HV-JUSTIFY   PIC X(30).
+
+      * UNCLASSIFIED (OTH) CLAIMS PENDING REVIEW
+      *-----------------------------------------------------------------
+       01 WS-TODAY-NUM          PIC 9(08)         VALUE 0.
+       01 WS-REC-DATE-NUM       PIC 9(08)         VALUE 0.
+
+       01 WS-OTH-TOTALS.
+          05 WS-OTH-COUNT        PIC 9(03)         VALUE 0.
+          05 WS-OTH-ENTRIES OCCURS 500 TIMES.
+             10 WS-OTH-POLICY     PIC X(10).
+             10 WS-OTH-CLAIM-TYPE PIC X(07).
+             10 WS-OTH-AMOUNT     PIC 9(04)V99.
+             10 WS-OTH-DAYS       PIC 9(05).
+             10 WS-OTH-DATE-SW    PIC X(01).
+                88 WS-OTH-DATE-VALID    VALUE 'Y'.
+                88 WS-OTH-DATE-INVALID  VALUE 'N'.
 
       * REPORT FORMATTING
       *---------------------------------------------------------------
@@ -126,6 +366,82 @@
           05 DET-PCT            PIC ZZ9.9.
           05 DET-PCT-SYM        PIC X             VALUE '%'.
 
+       01 WS-CSV-LINE            PIC X(80).
+       01 WS-CSV-PTR             PIC 9(03).
+
+       01 WS-TREND-HDR           PIC X(80)         VALUE
+             '  VS PRIOR RUN:'.
+
+       01 WS-TREND-COL-HDR.
+          05 FILLER             PIC X(20)          VALUE '  METRIC'.
+          05 FILLER             PIC X(12)          VALUE 'CURRENT'.
+          05 FILLER             PIC X(12)          VALUE 'PRIOR'.
+          05 FILLER             PIC X(12)          VALUE 'DELTA'.
+          05 FILLER             PIC X(08)          VALUE 'PCT CHG'.
+
+       01 WS-TREND-LINE.
+          05 TRD-LABEL          PIC X(20).
+          05 TRD-CURRENT        PIC -(6)9.99.
+          05 FILLER             PIC X(02)          VALUE SPACES.
+          05 TRD-PRIOR          PIC -(6)9.99.
+          05 FILLER             PIC X(02)          VALUE SPACES.
+          05 TRD-DELTA          PIC -(6)9.99.
+          05 FILLER             PIC X(02)          VALUE SPACES.
+          05 TRD-PCT            PIC -(5)9.9.
+          05 TRD-PCT-SYM        PIC X              VALUE '%'.
+
+       01 WS-MTX-HDR            PIC X(80)         VALUE
+             '  REPLACE REGION BY PRODUCT MATRIX:'.
+
+       01 WS-MTX-COL-HDR.
+          05 MTXH-REGION-LBL    PIC X(11)         VALUE '  REGION'.
+          05 MTXH-PROD-LBL OCCURS 10 TIMES
+                                PIC X(07).
+
+       01 WS-MTX-LINE.
+          05 MTX-REGION         PIC X(11).
+          05 MTX-CELL-GRP OCCURS 10 TIMES.
+             10 MTX-CELL        PIC ZZZZ9.
+             10 FILLER          PIC X(02)         VALUE SPACES.
+
+       01 WS-HV-HDR             PIC X(80)         VALUE
+             '  HIGH VALUE CLAIMS REVIEW:'.
+
+       01 WS-HV-COL-HDR.
+          05 FILLER             PIC X(12)         VALUE '  POLICY #'.
+          05 FILLER             PIC X(06)         VALUE 'PROD'.
+          05 FILLER             PIC X(14)         VALUE 'AMOUNT'.
+          05 FILLER             PIC X(30)         VALUE 'JUSTIFICATION'.
+
+       01 WS-HV-LINE.
+          05 HV-POLICY          PIC X(10).
+          05 FILLER             PIC X(02)         VALUE SPACES.
+          05 HV-PROD            PIC X(03).
+          05 FILLER             PIC X(03)         VALUE SPACES.
+          05 HV-AMT             PIC $Z,ZZZ,ZZ9.99.
+          05 FILLER             PIC X(02)         VALUE SPACES.
+          05 HV-JUSTIFY         PIC X(30).
+
+       01 WS-OTH-HDR             PIC X(80)         VALUE
+             '  UNCLASSIFIED (OTH) CLAIMS PENDING REVIEW:'.
+
+       01 WS-OTH-COL-HDR.
+          05 FILLER             PIC X(12)          VALUE '  POLICY #'.
+          05 FILLER             PIC X(10)          VALUE 'CLAIM TYPE'.
+          05 FILLER             PIC X(14)          VALUE 'AMOUNT'.
+          05 FILLER             PIC X(12)          VALUE 'DAYS PENDING'.
+
+       01 WS-OTH-LINE.
+          05 OTH-POLICY          PIC X(10).
+          05 FILLER              PIC X(02)         VALUE SPACES.
+          05 OTH-CLAIM-TYPE      PIC X(07).
+          05 FILLER              PIC X(05)         VALUE SPACES.
+          05 OTH-AMT             PIC $Z,ZZZ,ZZ9.99.
+          05 FILLER              PIC X(02)         VALUE SPACES.
+          05 OTH-DAYS            PIC X(07).
+
+       01 WS-OTH-DAYS-EDIT       PIC ZZZZ9.
+
        PROCEDURE DIVISION.
       * Main
       *---------------------------------------------------------------
@@ -139,37 +455,342 @@
       * Initalize the script by opening files and writing headers
       *---------------------------------------------------------------
        1000-INITIALIZE.
+           PERFORM 1050-LOAD-REFERENCE-TABLES
+           PERFORM 1070-CHECK-RESTART
+           PERFORM 1090-LOAD-PRIOR-TOTALS
+
            OPEN INPUT INSUR-VAL-IN
-           OPEN OUTPUT REPAIR-OUT REPLACE-OUT RPT-OUT
+           PERFORM 1080-REPOSITION-INPUT
+
+           IF WS-RESTART-MODE
+              OPEN EXTEND REPAIR-OUT REPLACE-OUT REJECT-OUT
+                    REPLACE-ONT REPLACE-QUE REPLACE-MAN REPLACE-ALB
+                    DUPCHECK-OUT
+           ELSE
+              OPEN OUTPUT REPAIR-OUT REPLACE-OUT REJECT-OUT
+                    REPLACE-ONT REPLACE-QUE REPLACE-MAN REPLACE-ALB
+                    DUPCHECK-OUT
+           END-IF
+           OPEN OUTPUT RPT-OUT RPT-CSV
 
            WRITE RPT-LINE FROM WS-HDR-1
            WRITE RPT-LINE FROM WS-DASHES
 
+           MOVE 'SECTION,COUNT,AMOUNT,PERCENT' TO WS-CSV-LINE
+           WRITE CSV-LINE FROM WS-CSV-LINE
+
            PERFORM 1100-READ-INPUT.
 
+      *    Load the product and region code tables from the PRODREG
+      *    maintenance file so new codes can be added by ops without
+      *    a recompile
+      *---------------------------------------------------------------
+       1050-LOAD-REFERENCE-TABLES.
+           OPEN INPUT PRODREG-IN
+           IF WS-PRODREG-STATUS NOT = '00'
+              DISPLAY 'A7SPLIT: UNABLE TO OPEN PRODREG, STATUS='
+                      WS-PRODREG-STATUS
+              STOP RUN
+           END-IF
+
+           PERFORM UNTIL PRODREG-EOF-YES
+                   READ PRODREG-IN
+                   AT END
+                      SET PRODREG-EOF-YES TO TRUE
+                   NOT AT END
+                      PERFORM 1060-STORE-REFERENCE-ENTRY
+                   END-READ
+           END-PERFORM
+
+           CLOSE PRODREG-IN
+
+           IF WS-PROD-COUNT = 0 OR WS-REG-COUNT = 0
+              DISPLAY 'A7SPLIT: PRODREG LOADED NO USABLE PRODUCT/'
+              DISPLAY '  REGION CODES - CHECK PRODREG BEFORE RERUNNING'
+              STOP RUN
+           END-IF
+
+           PERFORM 1065-CHECK-REGION-FILE-CODES.
+
+      *    2200-PROCESS-REPLACE routes REPLACE-OUT to one of 4 named
+      *    per-region files (OUTREPLONT/QUE/MAN/ALB) by matching the
+      *    literal policy-number prefix, since those 4 physical files
+      *    were named explicitly by the request rather than driven off
+      *    PRODREG. Confirm PRODREG's 'R' rows still include all 4, so
+      *    a region removed from PRODREG doesn't silently stop routing
+      *    to its named file (or, worse, stop counting toward
+      *    WS-REG-CODE-VAL's matrix/percentage breakdown) without
+      *    anyone noticing
+      *---------------------------------------------------------------
+       1065-CHECK-REGION-FILE-CODES.
+           MOVE 0 TO WS-REG-FILE-CODE-CNT
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-REG-COUNT
+              IF WS-REG-CODE-VAL(WS-SUB) = 'ONT' OR
+                 WS-REG-CODE-VAL(WS-SUB) = 'QUE' OR
+                 WS-REG-CODE-VAL(WS-SUB) = 'MAN' OR
+                 WS-REG-CODE-VAL(WS-SUB) = 'ALB'
+                 ADD 1 TO WS-REG-FILE-CODE-CNT
+              END-IF
+           END-PERFORM
+           IF WS-REG-FILE-CODE-CNT < 4
+              DISPLAY 'A7SPLIT: WARNING - PRODREG IS MISSING ONE OR'
+              DISPLAY '  MORE OF ONT/QUE/MAN/ALB - REPLACE-OUT ROUTING'
+              DISPLAY '  AND REGION MATRIX MAY NOT AGREE'
+           END-IF.
+
+      *    Store one PRODREG entry into the product or region table
+      *    based on PR-TYPE ('P' = product, 'R' = region)
+      *---------------------------------------------------------------
+       1060-STORE-REFERENCE-ENTRY.
+           EVALUATE PR-TYPE
+           WHEN 'P'
+                IF WS-PROD-COUNT < WS-PROD-MAX
+                   ADD 1 TO WS-PROD-COUNT
+                   MOVE PR-CODE TO WS-PROD-CODE-VAL(WS-PROD-COUNT)
+                END-IF
+           WHEN 'R'
+                IF WS-REG-COUNT < WS-REG-MAX
+                   ADD 1 TO WS-REG-COUNT
+                   MOVE PR-CODE TO WS-REG-CODE-VAL(WS-REG-COUNT)
+                END-IF
+           END-EVALUATE.
+
+      *    Look for an in-progress checkpoint left by a prior abended
+      *    run. If one is found, restore the grand-total accumulators
+      *    and the physical record count so the run resumes rather
+      *    than reprocessing the whole batch from record one
+      *---------------------------------------------------------------
+       1070-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+              READ RESTART-FILE
+                 NOT AT END
+                    IF RST-COMPLETE = 'N' AND RST-RECORDS-READ > 0
+                       SET WS-RESTART-MODE TO TRUE
+                       MOVE RST-RECORDS-READ TO WS-RECORDS-READ
+                       MOVE RST-TOTAL-COUNT  TO WS-TOTAL-COUNT
+                       MOVE RST-G-AMOUNT     TO WS-G-AMOUNT
+                       MOVE RST-REP-COUNT    TO WS-REP-COUNT
+                       MOVE RST-REP-AMOUNT   TO WS-REP-AMOUNT
+                       MOVE RST-RPL-COUNT    TO WS-RPL-COUNT
+                       MOVE RST-RPL-AMOUNT   TO WS-RPL-AMOUNT
+                       MOVE RST-REJ-COUNT    TO WS-REJ-COUNT
+                       MOVE RST-DUP-COUNT    TO WS-DUP-COUNT
+                       MOVE RST-REG-TOTAL    TO WS-REG-TOTAL
+                       PERFORM 1096-RESTORE-DETAIL-ACCUMULATORS
+                    END-IF
+              END-READ
+              CLOSE RESTART-FILE
+           END-IF.
+
+      *    When resuming from a checkpoint, skip past the records
+      *    already processed on the prior run before rejoining the
+      *    normal read loop
+      *---------------------------------------------------------------
+       1080-REPOSITION-INPUT.
+           IF WS-RESTART-MODE
+              PERFORM WS-RECORDS-READ TIMES
+                      READ INSUR-VAL-IN
+                      AT END
+                         SET EOF-YES TO TRUE
+                      END-READ
+              END-PERFORM
+           END-IF.
+
+      *    Restore the per-product, per-region, and region-by-product
+      *    accumulators from the restart record entry by entry (an
+      *    unsubscripted MOVE of an OCCURS table only copies its first
+      *    occurrence in this dialect, not the whole table), so the
+      *    per-product/region breakdowns tie back out to the restored
+      *    grand/REPAIR/REPLACE totals after a resume instead of only
+      *    reflecting records read since the restart
+      *---------------------------------------------------------------
+       1096-RESTORE-DETAIL-ACCUMULATORS.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-PROD-MAX
+              MOVE RST-REP-P-COUNT(WS-SUB) TO WS-REP-P-COUNT(WS-SUB)
+              MOVE RST-REP-P-AMT(WS-SUB)   TO WS-REP-P-AMT(WS-SUB)
+              MOVE RST-RPL-P-COUNT(WS-SUB) TO WS-RPL-P-COUNT(WS-SUB)
+              MOVE RST-RPL-P-AMT(WS-SUB)   TO WS-RPL-P-AMT(WS-SUB)
+           END-PERFORM
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-REG-MAX
+              MOVE RST-RETOTAL-COUNT(WS-SUB) TO WS-RETOTAL-COUNT(WS-SUB)
+              PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                      UNTIL WS-SUB2 > WS-PROD-MAX
+                      MOVE RST-REG-PROD-COUNT(WS-SUB, WS-SUB2)
+                         TO WS-REG-PROD-COUNT(WS-SUB, WS-SUB2)
+              END-PERFORM
+           END-PERFORM.
+
+      *    Read yesterday's saved totals (if any) so 3000-FINALIZE-REPORT
+      *    can print a VS PRIOR RUN trend section. A missing file (first
+      *    run) simply leaves WS-PRIOR-FOUND-SW at 'N' and the trend
+      *    section prints a NO PRIOR RUN DATA notice instead of deltas
+      *---------------------------------------------------------------
+       1090-LOAD-PRIOR-TOTALS.
+           OPEN INPUT PRIOR-TOTALS
+           IF WS-PRIOR-STATUS = '00'
+              READ PRIOR-TOTALS
+                 NOT AT END
+                    SET WS-PRIOR-FOUND TO TRUE
+                    MOVE PRI-TOTAL-COUNT TO WS-PRI-TOTAL-COUNT
+                    MOVE PRI-G-AMOUNT    TO WS-PRI-G-AMOUNT
+                    MOVE PRI-REP-COUNT   TO WS-PRI-REP-COUNT
+                    MOVE PRI-REP-AMOUNT  TO WS-PRI-REP-AMOUNT
+                    MOVE PRI-RPL-COUNT   TO WS-PRI-RPL-COUNT
+                    MOVE PRI-RPL-AMOUNT  TO WS-PRI-RPL-AMOUNT
+                    PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > WS-PROD-MAX
+                       MOVE PRI-PROD-CODE(WS-SUB)
+                          TO WS-PRI-PROD-CODE(WS-SUB)
+                       MOVE PRI-REP-P-COUNT(WS-SUB)
+                          TO WS-PRI-REP-P-COUNT(WS-SUB)
+                       MOVE PRI-REP-P-AMT(WS-SUB)
+                          TO WS-PRI-REP-P-AMT(WS-SUB)
+                       MOVE PRI-RPL-P-COUNT(WS-SUB)
+                          TO WS-PRI-RPL-P-COUNT(WS-SUB)
+                       MOVE PRI-RPL-P-AMT(WS-SUB)
+                          TO WS-PRI-RPL-P-AMT(WS-SUB)
+                    END-PERFORM
+                    PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > WS-REG-MAX
+                       MOVE PRI-REG-CODE(WS-SUB)
+                          TO WS-PRI-REG-CODE(WS-SUB)
+                       MOVE PRI-REG-COUNT(WS-SUB)
+                          TO WS-PRI-REG-COUNT(WS-SUB)
+                    END-PERFORM
+              END-READ
+              CLOSE PRIOR-TOTALS
+           END-IF.
+
+      *    Save the grand-total accumulators to the restart file every
+      *    WS-CHECKPOINT-INTERVAL records (see that field's comment for
+      *    why it is 1, not a larger batch size) so a rerun after an
+      *    abend can resume instead of reprocessing the whole batch
+      *---------------------------------------------------------------
+       1150-CHECKPOINT-SAVE.
+           OPEN OUTPUT RESTART-FILE
+           MOVE 'N'              TO RST-COMPLETE
+           MOVE WS-RECORDS-READ  TO RST-RECORDS-READ
+           MOVE WS-TOTAL-COUNT   TO RST-TOTAL-COUNT
+           MOVE WS-G-AMOUNT      TO RST-G-AMOUNT
+           MOVE WS-REP-COUNT     TO RST-REP-COUNT
+           MOVE WS-REP-AMOUNT    TO RST-REP-AMOUNT
+           MOVE WS-RPL-COUNT     TO RST-RPL-COUNT
+           MOVE WS-RPL-AMOUNT    TO RST-RPL-AMOUNT
+           MOVE WS-REJ-COUNT     TO RST-REJ-COUNT
+           MOVE WS-DUP-COUNT     TO RST-DUP-COUNT
+           MOVE WS-REG-TOTAL     TO RST-REG-TOTAL
+           PERFORM 1160-SAVE-DETAIL-ACCUMULATORS
+           WRITE RESTART-REC
+           CLOSE RESTART-FILE.
+
+      *    Mirror image of 1096-RESTORE-DETAIL-ACCUMULATORS: copy the
+      *    per-product, per-region, and region-by-product accumulators
+      *    into the restart record entry by entry, for the same reason
+      *    an unsubscripted MOVE of an OCCURS table will not do
+      *---------------------------------------------------------------
+       1160-SAVE-DETAIL-ACCUMULATORS.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-PROD-MAX
+              MOVE WS-REP-P-COUNT(WS-SUB) TO RST-REP-P-COUNT(WS-SUB)
+              MOVE WS-REP-P-AMT(WS-SUB)   TO RST-REP-P-AMT(WS-SUB)
+              MOVE WS-RPL-P-COUNT(WS-SUB) TO RST-RPL-P-COUNT(WS-SUB)
+              MOVE WS-RPL-P-AMT(WS-SUB)   TO RST-RPL-P-AMT(WS-SUB)
+           END-PERFORM
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-REG-MAX
+              MOVE WS-RETOTAL-COUNT(WS-SUB) TO RST-RETOTAL-COUNT(WS-SUB)
+              PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                      UNTIL WS-SUB2 > WS-PROD-MAX
+                      MOVE WS-REG-PROD-COUNT(WS-SUB, WS-SUB2)
+                         TO RST-REG-PROD-COUNT(WS-SUB, WS-SUB2)
+              END-PERFORM
+           END-PERFORM.
+
       * Read a input
       *---------------------------------------------------------------
        1100-READ-INPUT.
            READ INSUR-VAL-IN
            AT END
               SET EOF-YES TO TRUE
+           NOT AT END
+              ADD 1 TO WS-RECORDS-READ
            END-READ.
 
-      * Sorta each record by REPAIR or REPLACE
+      * Validate, then sort each record by REPAIR or REPLACE
       *-----------------------------------------------------------------
        2000-PROCESS-LOOP.
-           ADD 1 TO WS-TOTAL-COUNT
-           ADD IN-AMOUNT TO WS-G-AMOUNT
-
-           EVALUATE IN-CLAIM-TYPE
-           WHEN 'REPAIR '
-                PERFORM 2100-PROCESS-REPAIR
-           WHEN 'REPLACE'
-                PERFORM 2200-PROCESS-REPLACE
-           END-EVALUATE
+           PERFORM 2050-VALIDATE-RECORD
+
+           IF REC-VALID
+              ADD 1 TO WS-TOTAL-COUNT
+              ADD IN-AMOUNT TO WS-G-AMOUNT
+
+              EVALUATE IN-CLAIM-TYPE
+              WHEN 'REPAIR '
+                   PERFORM 2100-PROCESS-REPAIR
+              WHEN 'REPLACE'
+                   PERFORM 2200-PROCESS-REPLACE
+              END-EVALUATE
+           ELSE
+              PERFORM 2060-PROCESS-REJECT
+           END-IF
+
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM 1150-CHECKPOINT-SAVE
+           END-IF
 
            PERFORM 1100-READ-INPUT.
 
+      *    Validate an input record before it is split.
+      *    Checks claim type, product code, and amount and
+      *    sets REC-VALID/REC-INVALID accordingly.
+      *-----------------------------------------------------------------
+       2050-VALIDATE-RECORD.
+           SET REC-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF IN-CLAIM-TYPE NOT = 'REPAIR ' AND
+              IN-CLAIM-TYPE NOT = 'REPLACE'
+              SET REC-INVALID TO TRUE
+              MOVE 'CT' TO WS-REJECT-CODE
+              MOVE 'INVALID CLAIM TYPE' TO WS-REJECT-REASON
+           END-IF
+
+           IF REC-VALID
+              MOVE 'N' TO WS-PROD-FOUND-SW
+              PERFORM VARYING WS-SUB FROM 1 BY 1
+                 UNTIL WS-SUB > WS-PROD-COUNT
+                      IF IN-PROD-CODE = WS-PROD-CODE-VAL(WS-SUB)
+                         SET WS-PROD-FOUND TO TRUE
+                      END-IF
+              END-PERFORM
+              IF NOT WS-PROD-FOUND
+                 SET REC-INVALID TO TRUE
+                 MOVE 'PC' TO WS-REJECT-CODE
+                 MOVE 'INVALID PRODUCT CODE' TO WS-REJECT-REASON
+              END-IF
+           END-IF
+
+           IF REC-VALID AND IN-AMOUNT = 0
+              SET REC-INVALID TO TRUE
+              MOVE 'ZA' TO WS-REJECT-CODE
+              MOVE 'ZERO AMOUNT' TO WS-REJECT-REASON
+           END-IF.
+
+      *    Process a rejected record
+      *    add to the reject counter and move
+      *    the record and reason to the reject data file
+      *-----------------------------------------------------------------
+       2060-PROCESS-REJECT.
+           MOVE SPACES TO REJECT-REC
+           MOVE INSUR-VAL-REC TO REJ-DATA
+           MOVE WS-REJECT-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON TO REJ-REASON-TEXT
+           WRITE REJECT-REC
+           ADD 1 TO WS-REJ-COUNT.
+
       *    Process a Repair record
       *    add to the repair counter and move
       *    the record to the repair data file
@@ -179,35 +800,153 @@
            ADD 1 TO WS-REP-COUNT
            ADD IN-AMOUNT TO WS-REP-AMOUNT
 
-           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-PROD-COUNT
                    IF IN-PROD-CODE = WS-PROD-CODE-VAL(WS-SUB)
                       ADD 1 TO WS-REP-P-COUNT(WS-SUB)
                       ADD IN-AMOUNT TO WS-REP-P-AMT(WS-SUB)
                    END-IF
-           END-PERFORM.
+           END-PERFORM
+
+           PERFORM 2070-CHECK-HIGH-VALUE
+           PERFORM 2080-CHECK-DUPLICATE-POLICY
+           PERFORM 2090-CHECK-UNCLASSIFIED-OTH.
 
       *    Process a Replace record
       *    add to the replace counter and move
       *    the record to the replace data file
       *-----------------------------------------------------------------
        2200-PROCESS-REPLACE.
-           WRITE REPLACE-REC FROM INSUR-VAL-REC
+           EVALUATE IN-POLICY-NUMBER(1:3)
+           WHEN 'ONT'
+                WRITE REPLACE-ONT-REC FROM INSUR-VAL-REC
+           WHEN 'QUE'
+                WRITE REPLACE-QUE-REC FROM INSUR-VAL-REC
+           WHEN 'MAN'
+                WRITE REPLACE-MAN-REC FROM INSUR-VAL-REC
+           WHEN 'ALB'
+                WRITE REPLACE-ALB-REC FROM INSUR-VAL-REC
+           WHEN OTHER
+                WRITE REPLACE-REC FROM INSUR-VAL-REC
+           END-EVALUATE
            ADD 1 TO WS-RPL-COUNT
            ADD IN-AMOUNT TO WS-RPL-AMOUNT
            ADD 1 TO WS-REG-TOTAL
 
-           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-PROD-COUNT
                    IF IN-PROD-CODE = WS-PROD-CODE-VAL(WS-SUB)
                       ADD 1 TO WS-RPL-P-COUNT(WS-SUB)
                       ADD IN-AMOUNT TO WS-RPL-P-AMT(WS-SUB)
                    END-IF
            END-PERFORM
 
-           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 4
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-REG-COUNT
                    IF IN-POLICY-NUMBER(1:3) = WS-REG-CODE-VAL(WS-SUB)
                       ADD 1 TO WS-RETOTAL-COUNT(WS-SUB)
+                      PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                         UNTIL WS-SUB2 > WS-PROD-COUNT
+                         IF IN-PROD-CODE = WS-PROD-CODE-VAL(WS-SUB2)
+                            ADD 1 TO
+                               WS-REG-PROD-COUNT(WS-SUB, WS-SUB2)
+                         END-IF
+                      END-PERFORM
                    END-IF
-           END-PERFORM.
+           END-PERFORM
+
+           PERFORM 2070-CHECK-HIGH-VALUE
+           PERFORM 2080-CHECK-DUPLICATE-POLICY
+           PERFORM 2090-CHECK-UNCLASSIFIED-OTH.
+
+      *    Record high-dollar claims (over WS-HV-THRESHOLD) so they can
+      *    be echoed on the HIGH VALUE CLAIMS REVIEW section for the
+      *    adjusters, along with the justification text off the input
+      *-----------------------------------------------------------------
+       2070-CHECK-HIGH-VALUE.
+           IF IN-AMOUNT > WS-HV-THRESHOLD
+              IF WS-HV-COUNT < 500
+                 ADD 1 TO WS-HV-COUNT
+                 MOVE IN-POLICY-NUMBER TO WS-HV-POLICY(WS-HV-COUNT)
+                 MOVE IN-PROD-CODE     TO WS-HV-PROD(WS-HV-COUNT)
+                 MOVE IN-AMOUNT        TO WS-HV-AMOUNT(WS-HV-COUNT)
+                 MOVE IN-JUSTIFY       TO WS-HV-JUSTIFY(WS-HV-COUNT)
+              ELSE
+                 SET WS-HV-CAP-HIT TO TRUE
+              END-IF
+           END-IF.
+
+      *    Check IN-POLICY-NUMBER against every policy number already
+      *    seen on this run (REPAIR and REPLACE share one table, since
+      *    the same policy number should not appear in either output).
+      *    First sighting is recorded; every later sighting is flagged
+      *    to DUPCHECK-OUT so ops can investigate duplicate submissions
+      *-----------------------------------------------------------------
+       2080-CHECK-DUPLICATE-POLICY.
+           MOVE 'N' TO WS-DUP-FOUND-SW
+           MOVE 0 TO WS-SEEN-IDX
+
+           PERFORM VARYING WS-SEEN-SUB FROM 1 BY 1
+              UNTIL WS-SEEN-SUB > WS-SEEN-COUNT
+                   IF NOT WS-DUP-FOUND AND
+                      IN-POLICY-NUMBER = WS-SEEN-POLICY-NUM(WS-SEEN-SUB)
+                      SET WS-DUP-FOUND TO TRUE
+                      MOVE WS-SEEN-SUB TO WS-SEEN-IDX
+                   END-IF
+           END-PERFORM
+
+           IF WS-DUP-FOUND
+              ADD 1 TO WS-SEEN-OCCUR-CNT(WS-SEEN-IDX)
+              MOVE SPACES TO DUPCHECK-REC
+              MOVE IN-POLICY-NUMBER  TO DUP-POLICY
+              MOVE IN-PROD-CODE      TO DUP-PROD-CODE
+              MOVE IN-CLAIM-TYPE     TO DUP-CLAIM-TYPE
+              MOVE IN-AMOUNT         TO DUP-AMOUNT
+              MOVE WS-SEEN-OCCUR-CNT(WS-SEEN-IDX) TO DUP-OCCURRENCE
+              WRITE DUPCHECK-REC
+              ADD 1 TO WS-DUP-COUNT
+           ELSE
+              IF WS-SEEN-COUNT < WS-SEEN-MAX
+                 ADD 1 TO WS-SEEN-COUNT
+                 MOVE IN-POLICY-NUMBER TO
+                    WS-SEEN-POLICY-NUM(WS-SEEN-COUNT)
+                 MOVE 1 TO WS-SEEN-OCCUR-CNT(WS-SEEN-COUNT)
+              ELSE
+                 SET WS-SEEN-CAP-HIT TO TRUE
+              END-IF
+           END-IF.
+
+      *    Track claims filed under the unclassified 'OTH' product code
+      *    with how many days they have been sitting since IN-RECEIVED-
+      *    DATE, so adjusters can work the backlog oldest-first instead
+      *    of it silently riding along inside the REPAIR/REPLACE totals
+      *-----------------------------------------------------------------
+       2090-CHECK-UNCLASSIFIED-OTH.
+           IF IN-PROD-CODE = 'OTH' AND WS-OTH-COUNT NOT < 500
+              SET WS-OTH-CAP-HIT TO TRUE
+           END-IF
+           IF IN-PROD-CODE = 'OTH' AND WS-OTH-COUNT < 500
+              ADD 1 TO WS-OTH-COUNT
+              MOVE IN-POLICY-NUMBER TO WS-OTH-POLICY(WS-OTH-COUNT)
+              MOVE IN-CLAIM-TYPE    TO WS-OTH-CLAIM-TYPE(WS-OTH-COUNT)
+              MOVE IN-AMOUNT        TO WS-OTH-AMOUNT(WS-OTH-COUNT)
+
+              IF IN-RECEIVED-DATE IS NUMERIC
+                 AND IN-RECEIVED-DATE(5:2) >= '01'
+                 AND IN-RECEIVED-DATE(5:2) <= '12'
+                 AND IN-RECEIVED-DATE(7:2) >= '01'
+                 AND IN-RECEIVED-DATE(7:2) <= '31'
+                 SET WS-OTH-DATE-VALID(WS-OTH-COUNT) TO TRUE
+                 MOVE IN-RECEIVED-DATE TO WS-REC-DATE-NUM
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-NUM
+                 COMPUTE WS-OTH-DAYS(WS-OTH-COUNT) =
+                    FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM) -
+                    FUNCTION INTEGER-OF-DATE(WS-REC-DATE-NUM)
+              ELSE
+                 SET WS-OTH-DATE-INVALID(WS-OTH-COUNT) TO TRUE
+                 MOVE 0 TO WS-OTH-DAYS(WS-OTH-COUNT)
+              END-IF
+           END-IF.
 
       *    Summary Report
       *    REPAIR  Counters
@@ -223,14 +962,17 @@
            MOVE 'AMOUNT:' TO DET-AMT-LABEL
            MOVE WS-REP-AMOUNT TO DET-AMT
            WRITE RPT-LINE FROM WS-DETAIL-LINE
+           PERFORM 3950-WRITE-CSV-LINE
 
-           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-PROD-COUNT
                    MOVE SPACES TO WS-DETAIL-LINE
                    STRING '  ' WS-PROD-CODE-VAL(WS-SUB) ' COUNT:'
                       DELIMITED BY SIZE INTO DET-LABEL
                    MOVE WS-REP-P-COUNT(WS-SUB) TO DET-COUNT
                    MOVE WS-REP-P-AMT(WS-SUB) TO DET-AMT
                    WRITE RPT-LINE FROM WS-DETAIL-LINE
+                   PERFORM 3950-WRITE-CSV-LINE
            END-PERFORM
 
            WRITE RPT-LINE FROM WS-DASHES
@@ -242,14 +984,17 @@
            MOVE 'AMOUNT:' TO DET-AMT-LABEL
            MOVE WS-RPL-AMOUNT TO DET-AMT
            WRITE RPT-LINE FROM WS-DETAIL-LINE
+           PERFORM 3950-WRITE-CSV-LINE
 
-           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-PROD-COUNT
                    MOVE SPACES TO WS-DETAIL-LINE
                    STRING '  ' WS-PROD-CODE-VAL(WS-SUB) ' COUNT:'
                       DELIMITED BY SIZE INTO DET-LABEL
                    MOVE WS-RPL-P-COUNT(WS-SUB) TO DET-COUNT
                    MOVE WS-RPL-P-AMT(WS-SUB) TO DET-AMT
                    WRITE RPT-LINE FROM WS-DETAIL-LINE
+                   PERFORM 3950-WRITE-CSV-LINE
            END-PERFORM
 
            *> 3. REGION PERCENTAGES (REPLACE ONLY)
@@ -257,7 +1002,8 @@
            MOVE 'REPLACE BY REGION ANALYSIS:' TO RPT-LINE
            WRITE RPT-LINE
 
-           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 4
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-REG-COUNT
                    MOVE SPACES TO WS-DETAIL-LINE
                    STRING '  REGION ' WS-REG-CODE-VAL(WS-SUB)
                       DELIMITED BY SIZE INTO DET-LABEL
@@ -273,8 +1019,12 @@
                       MOVE 0 TO DET-PCT
                    END-IF
                    WRITE RPT-LINE FROM WS-DETAIL-LINE
+                   PERFORM 3950-WRITE-CSV-LINE
            END-PERFORM
 
+           *> 3B. REGION BY PRODUCT MATRIX (REPLACE ONLY)
+           PERFORM 3800-WRITE-REGION-PROD-MATRIX
+
            *> 4. GRAND TOTAL
            WRITE RPT-LINE FROM WS-DASHES
            MOVE SPACES TO WS-DETAIL-LINE
@@ -282,14 +1032,506 @@
            MOVE WS-TOTAL-COUNT TO DET-COUNT
            MOVE 'TOTAL VAL:' TO DET-AMT-LABEL
            MOVE WS-G-AMOUNT TO DET-AMT
-           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+           PERFORM 3950-WRITE-CSV-LINE
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE 'RECORDS REJECTED:' TO DET-LABEL
+           MOVE WS-REJ-COUNT TO DET-COUNT
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+           PERFORM 3950-WRITE-CSV-LINE
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE 'DUPLICATE POLICY NUMBERS:' TO DET-LABEL
+           MOVE WS-DUP-COUNT TO DET-COUNT
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+           PERFORM 3950-WRITE-CSV-LINE
+           IF WS-RESTART-MODE
+              MOVE SPACES TO RPT-LINE
+              MOVE '  ** RESUMED RUN: DUPLICATE CHECK ABOVE CANNOT SEE'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE SPACES TO RPT-LINE
+              MOVE '     POLICIES ALREADY SEEN BEFORE THE CHECKPOINT **'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           IF WS-SEEN-CAP-HIT
+              MOVE SPACES TO RPT-LINE
+              MOVE '  ** WARNING: OVER 5000 UNIQUE POLICIES TODAY -'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE SPACES TO RPT-LINE
+              MOVE '     DUPLICATE CHECK MAY MISS LATE MATCHES **'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+
+           *> 5. VS PRIOR RUN TREND
+           PERFORM 3850-WRITE-TREND-SECTION
+
+           *> 6. HIGH VALUE CLAIMS REVIEW
+           PERFORM 3900-WRITE-HIGH-VALUE-SECTION
+
+           *> 7. UNCLASSIFIED (OTH) CLAIMS PENDING REVIEW
+           PERFORM 3960-WRITE-OTH-SECTION.
+
+      *    Write the REPLACE REGION BY PRODUCT MATRIX, crossing the
+      *    region codes against the product codes (both loaded from
+      *    PRODREG) so concentration (e.g. WAS claims in QUE) is
+      *    visible without cross-referencing the REPAIR/REPLACE
+      *    PRODUCT and REGION sections by hand
+      *-----------------------------------------------------------------
+       3800-WRITE-REGION-PROD-MATRIX.
+           WRITE RPT-LINE FROM WS-DASHES
+           WRITE RPT-LINE FROM WS-MTX-HDR
+
+           MOVE SPACES TO WS-MTX-COL-HDR
+           MOVE '  REGION' TO MTXH-REGION-LBL
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-PROD-COUNT
+                   MOVE WS-PROD-CODE-VAL(WS-SUB)
+                      TO MTXH-PROD-LBL(WS-SUB)
+           END-PERFORM
+           WRITE RPT-LINE FROM WS-MTX-COL-HDR
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-REG-COUNT
+                   MOVE SPACES TO WS-MTX-LINE
+                   STRING '  ' WS-REG-CODE-VAL(WS-SUB)
+                      DELIMITED BY SIZE INTO MTX-REGION
+                   PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                           UNTIL WS-SUB2 > WS-PROD-COUNT
+                           MOVE WS-REG-PROD-COUNT(WS-SUB, WS-SUB2)
+                              TO MTX-CELL(WS-SUB2)
+                   END-PERFORM
+                   WRITE RPT-LINE FROM WS-MTX-LINE
+                   PERFORM 3805-WRITE-MATRIX-CSV-LINE
+           END-PERFORM.
+
+      *    CSV mirror of the matrix row just written to RPT-LINE:
+      *    region code followed by one comma-separated cell count per
+      *    product actually loaded (WS-PROD-COUNT), same field source
+      *    (MTX-CELL) as the printed row
+      *-----------------------------------------------------------------
+       3805-WRITE-MATRIX-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE 1 TO WS-CSV-PTR
+           STRING FUNCTION TRIM(WS-REG-CODE-VAL(WS-SUB))
+                     DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+                  WITH POINTER WS-CSV-PTR
+           END-STRING
+           PERFORM VARYING WS-SUB2 FROM 1 BY 1
+              UNTIL WS-SUB2 > WS-PROD-COUNT
+                   STRING ',' DELIMITED BY SIZE
+                          FUNCTION TRIM(MTX-CELL(WS-SUB2))
+                             DELIMITED BY SIZE
+                          INTO WS-CSV-LINE
+                          WITH POINTER WS-CSV-PTR
+                   END-STRING
+           END-PERFORM
+           WRITE CSV-LINE FROM WS-CSV-LINE.
+
+      *    Write the VS PRIOR RUN trend section, comparing today's
+      *    grand/REPAIR/REPLACE totals against yesterday's saved totals
+      *    (see 1090-LOAD-PRIOR-TOTALS and 4060-SAVE-CURRENT-TOTALS) so
+      *    ops can see whether volume/value is climbing or dropping
+      *    without keeping yesterday's report on hand
+      *-----------------------------------------------------------------
+       3850-WRITE-TREND-SECTION.
+           WRITE RPT-LINE FROM WS-DASHES
+           WRITE RPT-LINE FROM WS-TREND-HDR
+           IF NOT WS-PRIOR-FOUND
+              MOVE SPACES TO RPT-LINE
+              MOVE '  NO PRIOR RUN DATA AVAILABLE' TO RPT-LINE
+              WRITE RPT-LINE
+           ELSE
+              WRITE RPT-LINE FROM WS-TREND-COL-HDR
+
+              MOVE WS-TOTAL-COUNT     TO WS-TREND-CUR
+              MOVE WS-PRI-TOTAL-COUNT TO WS-TREND-PRI
+              MOVE 'TOTAL RECORD COUNT' TO TRD-LABEL
+              PERFORM 3860-COMPUTE-AND-WRITE-TREND
+
+              MOVE WS-G-AMOUNT     TO WS-TREND-CUR
+              MOVE WS-PRI-G-AMOUNT TO WS-TREND-PRI
+              MOVE 'TOTAL AMOUNT' TO TRD-LABEL
+              PERFORM 3860-COMPUTE-AND-WRITE-TREND
+
+              MOVE WS-REP-COUNT     TO WS-TREND-CUR
+              MOVE WS-PRI-REP-COUNT TO WS-TREND-PRI
+              MOVE 'REPAIR RECORD COUNT' TO TRD-LABEL
+              PERFORM 3860-COMPUTE-AND-WRITE-TREND
+
+              MOVE WS-REP-AMOUNT     TO WS-TREND-CUR
+              MOVE WS-PRI-REP-AMOUNT TO WS-TREND-PRI
+              MOVE 'REPAIR AMOUNT' TO TRD-LABEL
+              PERFORM 3860-COMPUTE-AND-WRITE-TREND
+
+              MOVE WS-RPL-COUNT     TO WS-TREND-CUR
+              MOVE WS-PRI-RPL-COUNT TO WS-TREND-PRI
+              MOVE 'REPLACE RECORD COUNT' TO TRD-LABEL
+              PERFORM 3860-COMPUTE-AND-WRITE-TREND
+
+              MOVE WS-RPL-AMOUNT     TO WS-TREND-CUR
+              MOVE WS-PRI-RPL-AMOUNT TO WS-TREND-PRI
+              MOVE 'REPLACE AMOUNT' TO TRD-LABEL
+              PERFORM 3860-COMPUTE-AND-WRITE-TREND
+
+              PERFORM 3862-WRITE-PRODUCT-TREND
+              PERFORM 3864-WRITE-REGION-TREND
+           END-IF.
+
+      *    Per-product REPAIR/REPLACE trend, matched to yesterday's row
+      *    by product code (not table position, since PRODREG order can
+      *    change day to day) so a spike isolated to one product is not
+      *    hidden inside the aggregate REPAIR/REPLACE totals above
+      *-----------------------------------------------------------------
+       3862-WRITE-PRODUCT-TREND.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-PROD-COUNT
+              PERFORM 3865-FIND-PRIOR-PRODUCT
+              IF WS-PRI-MATCH-FOUND
+                 MOVE WS-REP-P-COUNT(WS-SUB) TO WS-TREND-CUR
+                 MOVE WS-PRI-REP-P-COUNT(WS-PRI-MATCH-IDX)
+                    TO WS-TREND-PRI
+                 STRING WS-PROD-CODE-VAL(WS-SUB) DELIMITED BY SIZE
+                    ' REPAIR COUNT' DELIMITED BY SIZE
+                    INTO TRD-LABEL
+                 PERFORM 3860-COMPUTE-AND-WRITE-TREND
+
+                 MOVE WS-REP-P-AMT(WS-SUB) TO WS-TREND-CUR
+                 MOVE WS-PRI-REP-P-AMT(WS-PRI-MATCH-IDX)
+                    TO WS-TREND-PRI
+                 STRING WS-PROD-CODE-VAL(WS-SUB) DELIMITED BY SIZE
+                    ' REPAIR AMOUNT' DELIMITED BY SIZE
+                    INTO TRD-LABEL
+                 PERFORM 3860-COMPUTE-AND-WRITE-TREND
+
+                 MOVE WS-RPL-P-COUNT(WS-SUB) TO WS-TREND-CUR
+                 MOVE WS-PRI-RPL-P-COUNT(WS-PRI-MATCH-IDX)
+                    TO WS-TREND-PRI
+                 STRING WS-PROD-CODE-VAL(WS-SUB) DELIMITED BY SIZE
+                    ' REPLACE COUNT' DELIMITED BY SIZE
+                    INTO TRD-LABEL
+                 PERFORM 3860-COMPUTE-AND-WRITE-TREND
+
+                 MOVE WS-RPL-P-AMT(WS-SUB) TO WS-TREND-CUR
+                 MOVE WS-PRI-RPL-P-AMT(WS-PRI-MATCH-IDX)
+                    TO WS-TREND-PRI
+                 STRING WS-PROD-CODE-VAL(WS-SUB) DELIMITED BY SIZE
+                    ' REPLACE AMOUNT' DELIMITED BY SIZE
+                    INTO TRD-LABEL
+                 PERFORM 3860-COMPUTE-AND-WRITE-TREND
+              END-IF
+           END-PERFORM.
+
+      *    Per-region REPLACE record-count trend, matched to yesterday's
+      *    row by region code for the same reason as 3862 above
+      *-----------------------------------------------------------------
+       3864-WRITE-REGION-TREND.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-REG-COUNT
+              PERFORM 3868-FIND-PRIOR-REGION
+              IF WS-PRI-MATCH-FOUND
+                 MOVE WS-RETOTAL-COUNT(WS-SUB) TO WS-TREND-CUR
+                 MOVE WS-PRI-REG-COUNT(WS-PRI-MATCH-IDX)
+                    TO WS-TREND-PRI
+                 STRING WS-REG-CODE-VAL(WS-SUB) DELIMITED BY SIZE
+                    ' REGION COUNT' DELIMITED BY SIZE
+                    INTO TRD-LABEL
+                 PERFORM 3860-COMPUTE-AND-WRITE-TREND
+              END-IF
+           END-PERFORM.
+
+      *    Find WS-PROD-CODE-VAL(WS-SUB) in yesterday's saved product
+      *    stats; sets WS-PRI-MATCH-FOUND/WS-PRI-MATCH-IDX
+      *-----------------------------------------------------------------
+       3865-FIND-PRIOR-PRODUCT.
+           MOVE 'N' TO WS-PRI-MATCH-SW
+           MOVE 0 TO WS-PRI-MATCH-IDX
+           PERFORM VARYING WS-SUB2 FROM 1 BY 1
+              UNTIL WS-SUB2 > WS-PROD-MAX
+              IF WS-PROD-CODE-VAL(WS-SUB) = WS-PRI-PROD-CODE(WS-SUB2)
+                 SET WS-PRI-MATCH-FOUND TO TRUE
+                 MOVE WS-SUB2 TO WS-PRI-MATCH-IDX
+              END-IF
+           END-PERFORM.
+
+      *    Find WS-REG-CODE-VAL(WS-SUB) in yesterday's saved region
+      *    stats; sets WS-PRI-MATCH-FOUND/WS-PRI-MATCH-IDX
+      *-----------------------------------------------------------------
+       3868-FIND-PRIOR-REGION.
+           MOVE 'N' TO WS-PRI-MATCH-SW
+           MOVE 0 TO WS-PRI-MATCH-IDX
+           PERFORM VARYING WS-SUB2 FROM 1 BY 1
+              UNTIL WS-SUB2 > WS-REG-MAX
+              IF WS-REG-CODE-VAL(WS-SUB) = WS-PRI-REG-CODE(WS-SUB2)
+                 SET WS-PRI-MATCH-FOUND TO TRUE
+                 MOVE WS-SUB2 TO WS-PRI-MATCH-IDX
+              END-IF
+           END-PERFORM.
+
+      *    Compute the delta and percent change between WS-TREND-CUR and
+      *    WS-TREND-PRI (already moved by the caller) and write one
+      *    VS PRIOR RUN detail line
+      *-----------------------------------------------------------------
+       3860-COMPUTE-AND-WRITE-TREND.
+           COMPUTE WS-TREND-DELTA = WS-TREND-CUR - WS-TREND-PRI
+           IF WS-TREND-PRI = 0
+              MOVE 0 TO WS-TREND-PCT
+           ELSE
+              COMPUTE WS-TREND-PCT ROUNDED =
+                 (WS-TREND-DELTA / WS-TREND-PRI) * 100
+                 ON SIZE ERROR
+                    MOVE 99999.9 TO WS-TREND-PCT
+              END-COMPUTE
+           END-IF
+
+           MOVE WS-TREND-CUR   TO TRD-CURRENT
+           MOVE WS-TREND-PRI   TO TRD-PRIOR
+           MOVE WS-TREND-DELTA TO TRD-DELTA
+           MOVE WS-TREND-PCT   TO TRD-PCT
+           WRITE RPT-LINE FROM WS-TREND-LINE
+           PERFORM 3866-WRITE-TREND-CSV-LINE.
+
+      *    CSV mirror of the VS PRIOR RUN row just written to RPT-LINE
+      *-----------------------------------------------------------------
+       3866-WRITE-TREND-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING FUNCTION TRIM(TRD-LABEL) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(TRD-CURRENT) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(TRD-PRIOR) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(TRD-DELTA) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(TRD-PCT) DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           WRITE CSV-LINE FROM WS-CSV-LINE.
+
+      *    Write the HIGH VALUE CLAIMS REVIEW section listing every
+      *    claim over WS-HV-THRESHOLD with its justification text, so
+      *    adjusters do not have to grep the REPAIR/REPLACE files
+      *-----------------------------------------------------------------
+       3900-WRITE-HIGH-VALUE-SECTION.
+           WRITE RPT-LINE FROM WS-DASHES
+           WRITE RPT-LINE FROM WS-HV-HDR
+           IF WS-RESTART-MODE
+              MOVE SPACES TO RPT-LINE
+              MOVE '  ** RESUMED RUN: LIST BELOW REFLECTS ONLY RECORDS'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE SPACES TO RPT-LINE
+              MOVE '     PROCESSED SINCE THE LAST CHECKPOINT **'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           IF WS-HV-CAP-HIT
+              MOVE SPACES TO RPT-LINE
+              MOVE '  ** WARNING: OVER 500 HIGH VALUE CLAIMS TODAY -'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE SPACES TO RPT-LINE
+              MOVE '     LIST BELOW IS TRUNCATED TO THE FIRST 500 **'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           IF WS-HV-COUNT = 0
+              MOVE SPACES TO RPT-LINE
+              MOVE '  NONE' TO RPT-LINE
+              WRITE RPT-LINE
+           ELSE
+              WRITE RPT-LINE FROM WS-HV-COL-HDR
+              PERFORM VARYING WS-HV-SUB FROM 1 BY 1
+                      UNTIL WS-HV-SUB > WS-HV-COUNT
+                      MOVE SPACES TO WS-HV-LINE
+                      MOVE WS-HV-POLICY(WS-HV-SUB)  TO HV-POLICY
+                      MOVE WS-HV-PROD(WS-HV-SUB)    TO HV-PROD
+                      MOVE WS-HV-AMOUNT(WS-HV-SUB)  TO HV-AMT
+                      MOVE WS-HV-JUSTIFY(WS-HV-SUB) TO HV-JUSTIFY
+                      WRITE RPT-LINE FROM WS-HV-LINE
+                      PERFORM 3910-WRITE-HV-CSV-LINE
+              END-PERFORM
+           END-IF.
+
+      *    CSV mirror of the high-value claim row just written to
+      *    RPT-LINE; amount and justification are quoted since the
+      *    edited amount embeds commas and justification text may too
+      *-----------------------------------------------------------------
+       3910-WRITE-HV-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING FUNCTION TRIM(HV-POLICY) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(HV-PROD) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(HV-AMT) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(HV-JUSTIFY) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           WRITE CSV-LINE FROM WS-CSV-LINE.
+
+      *    Write the UNCLASSIFIED (OTH) CLAIMS PENDING REVIEW section
+      *    listing every claim filed under the unclassified 'OTH'
+      *    product code, oldest first is left to the adjuster, so the
+      *    follow-up queue is visible without a separate query
+      *-----------------------------------------------------------------
+       3960-WRITE-OTH-SECTION.
+           WRITE RPT-LINE FROM WS-DASHES
+           WRITE RPT-LINE FROM WS-OTH-HDR
+           IF WS-RESTART-MODE
+              MOVE SPACES TO RPT-LINE
+              MOVE '  ** RESUMED RUN: LIST BELOW REFLECTS ONLY RECORDS'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE SPACES TO RPT-LINE
+              MOVE '     PROCESSED SINCE THE LAST CHECKPOINT **'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           IF WS-OTH-CAP-HIT
+              MOVE SPACES TO RPT-LINE
+              MOVE '  ** WARNING: MORE THAN 500 OTH CLAIMS TODAY -'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE SPACES TO RPT-LINE
+              MOVE '     LIST BELOW IS TRUNCATED TO THE FIRST 500 **'
+                 TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           IF WS-OTH-COUNT = 0
+              MOVE SPACES TO RPT-LINE
+              MOVE '  NONE' TO RPT-LINE
+              WRITE RPT-LINE
+           ELSE
+              WRITE RPT-LINE FROM WS-OTH-COL-HDR
+              PERFORM VARYING WS-OTH-SUB FROM 1 BY 1
+                      UNTIL WS-OTH-SUB > WS-OTH-COUNT
+                      MOVE SPACES TO WS-OTH-LINE
+                      MOVE WS-OTH-POLICY(WS-OTH-SUB) TO OTH-POLICY
+                      MOVE WS-OTH-CLAIM-TYPE(WS-OTH-SUB)
+                         TO OTH-CLAIM-TYPE
+                      MOVE WS-OTH-AMOUNT(WS-OTH-SUB) TO OTH-AMT
+                      IF WS-OTH-DATE-VALID(WS-OTH-SUB)
+                         MOVE WS-OTH-DAYS(WS-OTH-SUB)
+                            TO WS-OTH-DAYS-EDIT
+                         MOVE WS-OTH-DAYS-EDIT        TO OTH-DAYS
+                      ELSE
+                         MOVE 'UNKNOWN' TO OTH-DAYS
+                      END-IF
+                      WRITE RPT-LINE FROM WS-OTH-LINE
+                      PERFORM 3965-WRITE-OTH-CSV-LINE
+              END-PERFORM
+           END-IF.
+
+      *    CSV mirror of the unclassified-claim row just written to
+      *    RPT-LINE; amount is quoted since the edited amount embeds
+      *    commas
+      *-----------------------------------------------------------------
+       3965-WRITE-OTH-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING FUNCTION TRIM(OTH-POLICY) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(OTH-CLAIM-TYPE) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(OTH-AMT) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(OTH-DAYS) DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           WRITE CSV-LINE FROM WS-CSV-LINE.
+
+      *    Build one CSV row from the same WS-DETAIL-LINE fields just
+      *    written to RPT-LINE, so RPTCSV always mirrors RPTOUT without
+      *    a second pass over the totals
+      *-----------------------------------------------------------------
+       3950-WRITE-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING FUNCTION TRIM(DET-LABEL) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(DET-COUNT) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(DET-AMT) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(DET-PCT) DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           WRITE CSV-LINE FROM WS-CSV-LINE.
 
       * Close files
       *-----------------------------------------------------------------
        4000-CLOSE.
+           PERFORM 4050-CLEAR-RESTART-CHECKPOINT
+           PERFORM 4060-SAVE-CURRENT-TOTALS
+
            CLOSE INSUR-VAL-IN
                  REPAIR-OUT
                  REPLACE-OUT
-                 RPT-OUT.
+                 REPLACE-ONT
+                 REPLACE-QUE
+                 REPLACE-MAN
+                 REPLACE-ALB
+                 RPT-OUT
+                 RPT-CSV
+                 REJECT-OUT
+                 DUPCHECK-OUT.
+
+      *    Mark the restart file complete once the whole batch has
+      *    finished normally, so the next run does not mistake a
+      *    finished run for one that still needs to be resumed
+      *---------------------------------------------------------------
+       4050-CLEAR-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE 'Y'             TO RST-COMPLETE
+           MOVE WS-RECORDS-READ TO RST-RECORDS-READ
+           MOVE WS-TOTAL-COUNT  TO RST-TOTAL-COUNT
+           MOVE WS-G-AMOUNT     TO RST-G-AMOUNT
+           MOVE WS-REP-COUNT    TO RST-REP-COUNT
+           MOVE WS-REP-AMOUNT   TO RST-REP-AMOUNT
+           MOVE WS-RPL-COUNT    TO RST-RPL-COUNT
+           MOVE WS-RPL-AMOUNT   TO RST-RPL-AMOUNT
+           MOVE WS-REJ-COUNT    TO RST-REJ-COUNT
+           MOVE WS-DUP-COUNT    TO RST-DUP-COUNT
+           MOVE WS-REG-TOTAL    TO RST-REG-TOTAL
+           PERFORM 1160-SAVE-DETAIL-ACCUMULATORS
+           WRITE RESTART-REC
+           CLOSE RESTART-FILE.
+
+      *    Save today's totals as tomorrow's PRIOR-TOTALS so the next
+      *    run's VS PRIOR RUN section has something to compare against
+      *---------------------------------------------------------------
+       4060-SAVE-CURRENT-TOTALS.
+           OPEN OUTPUT PRIOR-TOTALS
+           MOVE WS-TOTAL-COUNT TO PRI-TOTAL-COUNT
+           MOVE WS-G-AMOUNT    TO PRI-G-AMOUNT
+           MOVE WS-REP-COUNT   TO PRI-REP-COUNT
+           MOVE WS-REP-AMOUNT  TO PRI-REP-AMOUNT
+           MOVE WS-RPL-COUNT   TO PRI-RPL-COUNT
+           MOVE WS-RPL-AMOUNT  TO PRI-RPL-AMOUNT
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-PROD-MAX
+              MOVE WS-PROD-CODE-VAL(WS-SUB) TO PRI-PROD-CODE(WS-SUB)
+              MOVE WS-REP-P-COUNT(WS-SUB)   TO PRI-REP-P-COUNT(WS-SUB)
+              MOVE WS-REP-P-AMT(WS-SUB)     TO PRI-REP-P-AMT(WS-SUB)
+              MOVE WS-RPL-P-COUNT(WS-SUB)   TO PRI-RPL-P-COUNT(WS-SUB)
+              MOVE WS-RPL-P-AMT(WS-SUB)     TO PRI-RPL-P-AMT(WS-SUB)
+           END-PERFORM
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-REG-MAX
+              MOVE WS-REG-CODE-VAL(WS-SUB)   TO PRI-REG-CODE(WS-SUB)
+              MOVE WS-RETOTAL-COUNT(WS-SUB)  TO PRI-REG-COUNT(WS-SUB)
+           END-PERFORM
+           WRITE PRIOR-REC
+           CLOSE PRIOR-TOTALS.
 
        END PROGRAM A7SPLIT.
